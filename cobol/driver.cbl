@@ -0,0 +1,55 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DRIVER.
+        AUTHOR. R. MARTINS.
+        DATE-WRITTEN. 08/08/2026.
+      * HISTORICO DE ALTERACOES:
+      * 08/08/2026 RM  PROGRAMA ORIGINAL. ENCADEIA O BATCH DO DIA:
+      * 08/08/2026 RM  1) MANUTENCAO DE CLIENTES (TESTE), 2) SORT
+      * 08/08/2026 RM  DAS TRANSACOES DO DIA POR CHAVE, 3) POSTAGEM
+      * 08/08/2026 RM  BATCH (SOMA) JA COM O MESTRE DE CLIENTES
+      * 08/08/2026 RM  ATUALIZADO E AS TRANSACOES EM ORDEM DE
+      * 08/08/2026 RM  CHAVE CRESCENTE, DO JEITO QUE O CHECKPOINT
+      * 08/08/2026 RM  DO SOMA JA PRESUME.
+      * 08/08/2026 RM  ANTES DESTE PROGRAMA O OPERADOR TINHA QUE
+      * 08/08/2026 RM  RODAR TESTE E SOMA NA MAO, NA ORDEM CERTA.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TRANSACTION-RAW    ASSIGN TO "SOMAINRAW"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TRANSACTION-SORTED ASSIGN TO "SOMAIN"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SORT-WORK          ASSIGN TO "SOMAWRK".
+        DATA DIVISION.
+        FILE SECTION.
+        FD  TRANSACTION-RAW.
+        01  RAW-TRANS-REC.
+            05  RAW-TRANS-KEY         PIC X(06).
+            05  RAW-NUM1              PIC X(02).
+            05  RAW-NUM2              PIC X(02).
+        FD  TRANSACTION-SORTED.
+        01  SORTED-TRANS-REC.
+            05  SORTED-TRANS-KEY      PIC X(06).
+            05  SORTED-NUM1           PIC X(02).
+            05  SORTED-NUM2           PIC X(02).
+        SD  SORT-WORK.
+        01  SORT-WORK-REC.
+            05  SW-TRANS-KEY          PIC X(06).
+            05  SW-NUM1               PIC X(02).
+            05  SW-NUM2               PIC X(02).
+        WORKING-STORAGE SECTION.
+        PROCEDURE DIVISION.
+        MAIN-PROCEDURE.
+           DISPLAY "INICIANDO JOB DIARIO - MANUTENCAO DE CLIENTES"
+           CALL "TESTE"
+           DISPLAY "ORDENANDO AS TRANSACOES DO DIA POR CHAVE"
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-TRANS-KEY
+               USING TRANSACTION-RAW
+               GIVING TRANSACTION-SORTED
+           DISPLAY "INICIANDO A POSTAGEM BATCH (SOMA)"
+           CALL "SOMA"
+           DISPLAY "JOB DIARIO CONCLUIDO"
+           STOP RUN.
+
+        END PROGRAM DRIVER.

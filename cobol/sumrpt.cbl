@@ -0,0 +1,111 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SOMARPT.
+        AUTHOR. R. MARTINS.
+        DATE-WRITTEN. 08/08/2026.
+      * HISTORICO DE ALTERACOES:
+      * 08/08/2026 RM  PROGRAMA ORIGINAL. LE O RESULTADO GRAVADO
+      * 08/08/2026 RM  POR SOMA (SOMAOUT) E EMITE O RELATORIO DE
+      * 08/08/2026 RM  CONTROLE COM QUEBRA DE PAGINA, CONTAGEM DE
+      * 08/08/2026 RM  TRANSACOES E TOTAL GERAL PARA CONFERENCIA
+      * 08/08/2026 RM  COM OS DOCUMENTOS DE ORIGEM NO FECHAMENTO
+      * 08/08/2026 RM  DO DIA.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RESULTS-IN ASSIGN TO "SOMAOUT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REPORT-OUT ASSIGN TO "SOMARPT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  RESULTS-IN.
+        01  RESULTS-IN-REC.
+            05  IN-TRANS-KEY           PIC 9(06).
+            05  FILLER                 PIC X(01).
+            05  IN-NUM1                PIC 9(02).
+            05  FILLER                 PIC X(01).
+            05  IN-NUM2                PIC 9(02).
+            05  FILLER                 PIC X(01).
+            05  IN-NUM3                PIC 9(03).
+        FD  REPORT-OUT.
+        01  REPORT-LINE PIC X(80).
+        WORKING-STORAGE SECTION.
+        77 LINHAS-POR-PAGINA   PIC 9(02) VALUE 20.
+        77 LINHAS-NA-PAGINA    PIC 9(02) VALUE ZEROS.
+        77 NUMERO-DA-PAGINA    PIC 9(04) VALUE ZEROS.
+        77 TOTAL-TRANSACOES    PIC 9(06) VALUE ZEROS.
+        77 TOTAL-GERAL         PIC 9(09) VALUE ZEROS.
+        77 FIM-DE-ARQUIVO      PIC X(01) VALUE "N".
+            88 FIM-ARQUIVO-RESULTS-IN VALUE "S".
+        01 CABECALHO-1.
+            05  FILLER       PIC X(20) VALUE "RELATORIO DE SOMA -".
+            05  FILLER       PIC X(08) VALUE " PAGINA ".
+            05  CAB-PAGINA   PIC ZZZ9.
+        01 CABECALHO-2.
+            05  FILLER       PIC X(10) VALUE "TRANSACAO".
+            05  FILLER       PIC X(08) VALUE "NUM1".
+            05  FILLER       PIC X(08) VALUE "NUM2".
+            05  FILLER       PIC X(08) VALUE "NUM3".
+        01 LINHA-DETALHE.
+            05  DET-TRANS-KEY PIC ZZZZZ9.
+            05  FILLER        PIC X(04) VALUE SPACES.
+            05  DET-NUM1      PIC Z9.
+            05  FILLER        PIC X(06) VALUE SPACES.
+            05  DET-NUM2      PIC Z9.
+            05  FILLER        PIC X(06) VALUE SPACES.
+            05  DET-NUM3      PIC ZZ9.
+        01 LINHA-RODAPE-1.
+            05  FILLER        PIC X(26) VALUE
+                "TOTAL DE TRANSACOES.....:".
+            05  ROD-TOTAL-TRANS PIC ZZZ,ZZ9.
+        01 LINHA-RODAPE-2.
+            05  FILLER        PIC X(26) VALUE
+                "TOTAL GERAL.............:".
+            05  ROD-TOTAL-GERAL PIC ZZZ,ZZZ,ZZ9.
+        PROCEDURE DIVISION.
+        MAIN-PROCEDURE.
+           OPEN INPUT  RESULTS-IN
+           OPEN OUTPUT REPORT-OUT
+           PERFORM LER-RESULTADO
+           PERFORM IMPRIMIR-DETALHES
+               UNTIL FIM-ARQUIVO-RESULTS-IN
+           PERFORM IMPRIMIR-RODAPE
+           CLOSE RESULTS-IN
+           CLOSE REPORT-OUT
+           STOP RUN.
+
+        IMPRIMIR-DETALHES.
+           IF LINHAS-NA-PAGINA = ZEROS
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF
+           MOVE IN-TRANS-KEY TO DET-TRANS-KEY
+           MOVE IN-NUM1      TO DET-NUM1
+           MOVE IN-NUM2      TO DET-NUM2
+           MOVE IN-NUM3      TO DET-NUM3
+           WRITE REPORT-LINE FROM LINHA-DETALHE
+           ADD 1 TO LINHAS-NA-PAGINA
+           ADD 1 TO TOTAL-TRANSACOES
+           ADD IN-NUM3 TO TOTAL-GERAL
+           IF LINHAS-NA-PAGINA >= LINHAS-POR-PAGINA
+               MOVE ZEROS TO LINHAS-NA-PAGINA
+           END-IF
+           PERFORM LER-RESULTADO.
+
+        IMPRIMIR-CABECALHO.
+           ADD 1 TO NUMERO-DA-PAGINA
+           MOVE NUMERO-DA-PAGINA TO CAB-PAGINA
+           WRITE REPORT-LINE FROM CABECALHO-1
+           WRITE REPORT-LINE FROM CABECALHO-2.
+
+        IMPRIMIR-RODAPE.
+           MOVE TOTAL-TRANSACOES TO ROD-TOTAL-TRANS
+           MOVE TOTAL-GERAL      TO ROD-TOTAL-GERAL
+           WRITE REPORT-LINE FROM LINHA-RODAPE-1
+           WRITE REPORT-LINE FROM LINHA-RODAPE-2.
+
+        LER-RESULTADO.
+           READ RESULTS-IN
+               AT END SET FIM-ARQUIVO-RESULTS-IN TO TRUE
+           END-READ.
+
+        END PROGRAM SOMARPT.

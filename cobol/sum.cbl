@@ -1,6 +1,118 @@
-        IDENTIFICATION DIVISION. 
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. SOMA.
+      * HISTORICO DE ALTERACOES:
+      * ORIGINAL  --  ACCEPT NUM1 / ACCEPT NUM2 SEM CRITICA.
+      * 08/08/2026 RM  INCLUIDA CRITICA DE NUM1 E NUM2: REJEITA
+      * 08/08/2026 RM  ENTRADA NAO NUMERICA OU FORA DA FAIXA,
+      * 08/08/2026 RM  GRAVA A TRANSACAO RECUSADA EM SOMAERR.
+      * 08/08/2026 RM  CONVERTIDO DE ACCEPT UNICO PARA JOB BATCH:
+      * 08/08/2026 RM  LE TRANSACTION-IN (NUM1/NUM2 POR REGISTRO),
+      * 08/08/2026 RM  ACUMULA NUM3 E O TOTAL GERAL, E GRAVA
+      * 08/08/2026 RM  RESULTS-OUT COM UM REGISTRO POR TRANSACAO.
+      * 08/08/2026 RM  TRANSACOES COM DADO NAO NUMERICO SAO
+      * 08/08/2026 RM  GRAVADAS EM SOMAERR E PULADAS (SEM PARAR
+      * 08/08/2026 RM  O JOB, JA QUE NAO HA OPERADOR PARA REPETIR
+      * 08/08/2026 RM  A DIGITACAO).
+      * 08/08/2026 RM  CADA TRANSACAO (POSTADA OU REJEITADA) PASSA
+      * 08/08/2026 RM  A SER GRAVADA EM SOMAAUD COM DATA, HORA E
+      * 08/08/2026 RM  OS VALORES DE ENTRADA/SAIDA, PARA RECONSTI-
+      * 08/08/2026 RM  TUIR O PROCESSAMENTO DO DIA SE O TOTAL FOR
+      * 08/08/2026 RM  CONTESTADO DEPOIS.
+      * 08/08/2026 RM  INCLUIDO CHECKPOINT/RESTART: A CADA
+      * 08/08/2026 RM  INTERVALO-CHECKPOINT TRANSACOES A CHAVE DA
+      * 08/08/2026 RM  ULTIMA TRANSACAO PROCESSADA E GRAVADA EM
+      * 08/08/2026 RM  SOMACKP. RODANDO COM O PARAMETRO RESTART O
+      * 08/08/2026 RM  JOB RELE ESSE CHECKPOINT E PULA AS
+      * 08/08/2026 RM  TRANSACOES JA POSTADAS NA RODADA ANTERIOR.
+      * 08/08/2026 RM  INCLUIDO EXTRATO DE SAIDA SOMAGL, LARGURA
+      * 08/08/2026 RM  FIXA, COM DATA E VALOR DE CADA TOTAL POSTADO,
+      * 08/08/2026 RM  PARA SERVIR DE FEED DIARIO PARA O RAZAO
+      * 08/08/2026 RM  GERAL (GL) SEM REDIGITACAO MANUAL.
+      * 08/08/2026 RM  CORRECOES DE REVISAO: GOBACK NO LUGAR DE
+      * 08/08/2026 RM  STOP RUN (O PROGRAMA PASSOU A SER CHAMADO
+      * 08/08/2026 RM  PELO DRIVER); RESULTS-OUT-REC LIMPO COM
+      * 08/08/2026 RM  MOVE SPACES ANTES DE MONTAR CADA REGISTRO;
+      * 08/08/2026 RM  SOMAAUD E SOMAERR PASSAM A SER CRIADOS NA
+      * 08/08/2026 RM  PRIMEIRA RODADA SE AINDA NAO EXISTIREM; E O
+      * 08/08/2026 RM  RESTART DEIXA DE REGRAVAR EM SOMAERR/SOMAAUD
+      * 08/08/2026 RM  AS TRANSACOES REJEITADAS ANTES DO CHECKPOINT.
+      * 08/08/2026 RM  SOMACKP PASSA A SER ZERADO NO INICIO DE TODA
+      * 08/08/2026 RM  RODADA NORMAL, PARA QUE UM RESTART NUNCA RETOME
+      * 08/08/2026 RM  A PARTIR DO CHECKPOINT DE UMA RODADA ANTERIOR
+      * 08/08/2026 RM  SEM RELACAO COM A ATUAL; E O CHECKPOINT PASSA A
+      * 08/08/2026 RM  GRAVAR TAMBEM A QUANTIDADE DE REGISTROS LIDOS,
+      * 08/08/2026 RM  E O RESTART PULA POR POSICAO NO ARQUIVO (E NAO
+      * 08/08/2026 RM  MAIS PELA CHAVE DA TRANSACAO), JA QUE UMA CHAVE
+      * 08/08/2026 RM  INVALIDA NUNCA CONSEGUIA SER PULADA DA FORMA
+      * 08/08/2026 RM  ANTERIOR E VOLTAVA A SER REJEITADA A CADA
+      * 08/08/2026 RM  RESTART.
+      * 08/08/2026 RM  O CHECKPOINT PASSA A GRAVAR TAMBEM O TOTAL
+      * 08/08/2026 RM  GERAL E AS CONTAGENS DE POSTADAS/REJEITADAS,
+      * 08/08/2026 RM  RECARREGADOS NO RESTART, PARA QUE O RESUMO
+      * 08/08/2026 RM  FINAL REFLITA O DIA INTEIRO E NAO SO O TRECHO
+      * 08/08/2026 RM  PROCESSADO APOS O CHECKPOINT. SOMAOUT E SOMAGL
+      * 08/08/2026 RM  GANHAM FILE STATUS E O MESMO FALLBACK DE
+      * 08/08/2026 RM  ABRIR-EXTEND/ABRIR-OUTPUT JA USADO EM SOMAAUD/
+      * 08/08/2026 RM  SOMAERR PARA NAO ABORTAR QUANDO UM RESTART
+      * 08/08/2026 RM  ENCONTRA O ARQUIVO AINDA INEXISTENTE. O CAMPO
+      * 08/08/2026 RM  REJEITADO (CHAVE, NUM1 OU NUM2) PASSA A SER
+      * 08/08/2026 RM  IDENTIFICADO EM SOMAERR EM VEZ DE SEMPRE
+      * 08/08/2026 RM  ASSUMIR QUE FOI A CHAVE. SOMAERR PASSA A ABRIR
+      * 08/08/2026 RM  UMA VEZ NO INICIO DO JOB E FECHAR NO FIM, COMO
+      * 08/08/2026 RM  JA ERA FEITO COM SOMAAUD, EM VEZ DE ABRIR E
+      * 08/08/2026 RM  FECHAR A CADA TRANSACAO REJEITADA.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TRANSACTION-IN ASSIGN TO "SOMAIN"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RESULTS-OUT    ASSIGN TO "SOMAOUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RES-FILE-STATUS.
+            SELECT ERROR-REPORT   ASSIGN TO "SOMAERR"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ERR-FILE-STATUS.
+            SELECT AUDIT-LOG      ASSIGN TO "SOMAAUD"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AUD-FILE-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO "SOMACKP"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CKPT-STATUS.
+            SELECT GL-EXTRACT     ASSIGN TO "SOMAGL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS GL-FILE-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  TRANSACTION-IN.
+        01  TRANS-IN-REC.
+            05  TRANS-KEY-IN           PIC X(06).
+            05  TRANS-NUM1-IN          PIC X(02).
+            05  TRANS-NUM2-IN          PIC X(02).
+        FD  RESULTS-OUT.
+        01  RESULTS-OUT-REC.
+            05  OUT-TRANS-KEY          PIC 9(06).
+            05  FILLER                 PIC X(01) VALUE SPACE.
+            05  OUT-NUM1               PIC 9(02).
+            05  FILLER                 PIC X(01) VALUE SPACE.
+            05  OUT-NUM2               PIC 9(02).
+            05  FILLER                 PIC X(01) VALUE SPACE.
+            05  OUT-NUM3               PIC 9(03).
+        FD  ERROR-REPORT.
+        01  ERROR-REPORT-REC PIC X(80).
+        FD  AUDIT-LOG.
+        01  AUDIT-LOG-REC PIC X(80).
+        FD  CHECKPOINT-FILE.
+        01  CHECKPOINT-REC.
+            05  CKPT-KEY               PIC 9(06).
+            05  CKPT-REGISTROS-LIDOS   PIC 9(08).
+            05  CKPT-GRAND-TOTAL       PIC 9(09).
+            05  CKPT-TRANS-COUNT       PIC 9(06).
+            05  CKPT-TRANS-REJEITADAS  PIC 9(06).
+        FD  GL-EXTRACT.
+        01  GL-EXTRACT-REC.
+            05  GL-TRANS-DATE          PIC 9(06).
+            05  GL-TRANS-KEY           PIC 9(06).
+            05  GL-AMOUNT              PIC 9(09)V99.
         WORKING-STORAGE SECTION.
       * Área de trabalho do código:
       * Declaração de variáveis
@@ -11,14 +123,249 @@
       * VALUE ZEROS. -> inicia como 0.
       * 99 = 9(2).
       * PIC Z suprime os zeros a esquerda.
+        01 TRANS-KEY           PIC 9(06).
+        01 TRANS-VALIDA        PIC X(01).
+            88 TRANS-OK        VALUE "S".
+        01 GRAND-TOTAL         PIC 9(09) VALUE ZEROS.
+        01 TRANS-COUNT         PIC 9(06) VALUE ZEROS.
+        01 TRANS-REJEITADAS    PIC 9(06) VALUE ZEROS.
+        01 ERRO-CAMPO          PIC X(10).
+        01 ERRO-VALOR          PIC X(06).
+        01 AUD-STATUS          PIC X(09).
+        01 DATA-DO-SISTEMA     PIC 9(06).
+        01 HORA-DO-SISTEMA     PIC 9(08).
+        01 CKPT-STATUS         PIC X(02).
+        01 PARM-ENTRADA        PIC X(10).
+        01 MODO-EXECUCAO       PIC X(01) VALUE "N".
+            88 MODO-RESTART    VALUE "S".
+        01 CHECKPOINT-CHAVE-INICIAL PIC 9(06) VALUE ZEROS.
+        01 ULTIMA-CHAVE-PROCESSADA  PIC 9(06) VALUE ZEROS.
+        01 INTERVALO-CHECKPOINT     PIC 9(04) VALUE 10.
+        01 CONTADOR-CHECKPOINT      PIC 9(04) VALUE ZEROS.
+        01 REGISTROS-LIDOS          PIC 9(08) VALUE ZEROS.
+        01 CKPT-REGISTROS-INICIAL   PIC 9(08) VALUE ZEROS.
+        01 ERR-FILE-STATUS     PIC X(02).
+        01 AUD-FILE-STATUS     PIC X(02).
+        01 RES-FILE-STATUS     PIC X(02).
+        01 GL-FILE-STATUS      PIC X(02).
+        01 PULAR-TRANSACAO-SW  PIC X(01).
+            88 PULAR-TRANSACAO VALUE "S".
+        77 FIM-DE-ARQUIVO      PIC X(01) VALUE "N".
+            88 FIM-ARQUIVO-TRANSACTION-IN VALUE "S".
         PROCEDURE DIVISION.
         DIS.
-           DISPLAY "Insira o primeiro valor: ".
-           ACCEPT Num1.
-      * Iniciar sem pedir pro usuário: MOVE 5 TO Num1.
-      * Outra forma de somar: COMPUTE Num3 = Num1 + Num2.
-           DISPLAY "Insira o segundo valor: ".
-           ACCEPT Num2.
-           ADD Num1, Num2 GIVING Num3.
-           DISPLAY "O total da soma ", Num1, " com ", Num2, " é ", Num3.
-           STOP RUN.
\ No newline at end of file
+           ACCEPT DATA-DO-SISTEMA FROM DATE
+           ACCEPT HORA-DO-SISTEMA FROM TIME
+           ACCEPT PARM-ENTRADA FROM COMMAND-LINE
+           IF PARM-ENTRADA = "RESTART"
+               SET MODO-RESTART TO TRUE
+           END-IF
+           PERFORM INICIALIZAR-CHECKPOINT
+           OPEN INPUT TRANSACTION-IN
+           PERFORM ABRIR-RESULTADOS
+           PERFORM ABRIR-EXTRATO-GL
+           PERFORM ABRIR-AUDITORIA
+           PERFORM ABRIR-ERRO-REPORT
+           PERFORM LER-TRANSACAO
+           PERFORM PROCESSAR-TRANSACOES
+               UNTIL FIM-ARQUIVO-TRANSACTION-IN
+           CLOSE TRANSACTION-IN
+           CLOSE RESULTS-OUT
+           CLOSE GL-EXTRACT
+           CLOSE AUDIT-LOG
+           CLOSE ERROR-REPORT
+           DISPLAY "Transações processadas: " TRANS-COUNT
+           DISPLAY "Transações rejeitadas : " TRANS-REJEITADAS
+           DISPLAY "Total geral da soma   : " GRAND-TOTAL
+           GOBACK.
+
+        PROCESSAR-TRANSACOES.
+           PERFORM DETERMINAR-PULAR-TRANSACAO
+           IF NOT PULAR-TRANSACAO
+               PERFORM VALIDAR-TRANSACAO
+               IF TRANS-OK
+                   ADD Num1, Num2 GIVING Num3
+                   ADD Num3 TO GRAND-TOTAL
+                   ADD 1 TO TRANS-COUNT
+                   MOVE SPACES TO RESULTS-OUT-REC
+                   MOVE TRANS-KEY TO OUT-TRANS-KEY
+                   MOVE Num1 TO OUT-NUM1
+                   MOVE Num2 TO OUT-NUM2
+                   MOVE Num3 TO OUT-NUM3
+                   WRITE RESULTS-OUT-REC
+                   MOVE DATA-DO-SISTEMA TO GL-TRANS-DATE
+                   MOVE TRANS-KEY       TO GL-TRANS-KEY
+                   MOVE Num3            TO GL-AMOUNT
+                   WRITE GL-EXTRACT-REC
+                   DISPLAY "O total da soma ", Num1, " com ", Num2,
+                       " é ", Num3
+                   MOVE "POSTADA  " TO AUD-STATUS
+                   PERFORM GRAVAR-AUDITORIA
+                   MOVE TRANS-KEY TO ULTIMA-CHAVE-PROCESSADA
+                   PERFORM GRAVAR-CHECKPOINT-SE-NECESSARIO
+               END-IF
+           END-IF
+           PERFORM LER-TRANSACAO.
+
+        DETERMINAR-PULAR-TRANSACAO.
+           MOVE "N" TO PULAR-TRANSACAO-SW
+           IF MODO-RESTART
+                   AND REGISTROS-LIDOS NOT > CKPT-REGISTROS-INICIAL
+               SET PULAR-TRANSACAO TO TRUE
+           END-IF.
+
+        VALIDAR-TRANSACAO.
+           MOVE "N" TO TRANS-VALIDA
+           IF TRANS-KEY-IN IS NUMERIC
+                   AND TRANS-NUM1-IN IS NUMERIC
+                   AND TRANS-NUM2-IN IS NUMERIC
+               MOVE TRANS-KEY-IN  TO TRANS-KEY
+               MOVE TRANS-NUM1-IN TO Num1
+               MOVE TRANS-NUM2-IN TO Num2
+               SET TRANS-OK TO TRUE
+           ELSE
+               PERFORM IDENTIFICAR-CAMPO-INVALIDO
+               ADD 1 TO TRANS-REJEITADAS
+               PERFORM GRAVAR-ERRO
+               MOVE "REJEITADA" TO AUD-STATUS
+               PERFORM GRAVAR-AUDITORIA
+           END-IF.
+
+        IDENTIFICAR-CAMPO-INVALIDO.
+           IF TRANS-KEY-IN IS NOT NUMERIC
+               MOVE "CHAVE" TO ERRO-CAMPO
+               MOVE TRANS-KEY-IN TO ERRO-VALOR
+           ELSE
+               IF TRANS-NUM1-IN IS NOT NUMERIC
+                   MOVE "NUM1" TO ERRO-CAMPO
+                   MOVE TRANS-NUM1-IN TO ERRO-VALOR
+               ELSE
+                   MOVE "NUM2" TO ERRO-CAMPO
+                   MOVE TRANS-NUM2-IN TO ERRO-VALOR
+               END-IF
+           END-IF.
+
+        LER-TRANSACAO.
+           READ TRANSACTION-IN
+               AT END SET FIM-ARQUIVO-TRANSACTION-IN TO TRUE
+               NOT AT END ADD 1 TO REGISTROS-LIDOS
+           END-READ.
+
+        INICIALIZAR-CHECKPOINT.
+           MOVE ZEROS TO CHECKPOINT-CHAVE-INICIAL
+           MOVE ZEROS TO CKPT-REGISTROS-INICIAL
+           IF MODO-RESTART
+               OPEN INPUT CHECKPOINT-FILE
+               IF CKPT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-KEY TO CHECKPOINT-CHAVE-INICIAL
+                           MOVE CKPT-REGISTROS-LIDOS
+                               TO CKPT-REGISTROS-INICIAL
+                           MOVE CKPT-GRAND-TOTAL TO GRAND-TOTAL
+                           MOVE CKPT-TRANS-COUNT TO TRANS-COUNT
+                           MOVE CKPT-TRANS-REJEITADAS
+                               TO TRANS-REJEITADAS
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+               DISPLAY "RESTART: PULANDO OS PRIMEIROS "
+                   CKPT-REGISTROS-INICIAL " REGISTROS DE ENTRADA"
+           ELSE
+      * LIMPA UM CHECKPOINT DE UMA RODADA ANTERIOR NAO RELACIONADA,
+      * PARA QUE UM RESTART FUTURO DESTA RODADA NUNCA RETOME A PARTIR
+      * DE UM CHECKPOINT QUE NAO PERTENCE A ELA.
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+        GRAVAR-CHECKPOINT-SE-NECESSARIO.
+           ADD 1 TO CONTADOR-CHECKPOINT
+           IF CONTADOR-CHECKPOINT >= INTERVALO-CHECKPOINT
+               PERFORM GRAVAR-CHECKPOINT
+               MOVE ZEROS TO CONTADOR-CHECKPOINT
+           END-IF.
+
+        GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ULTIMA-CHAVE-PROCESSADA TO CKPT-KEY
+           MOVE REGISTROS-LIDOS         TO CKPT-REGISTROS-LIDOS
+           MOVE GRAND-TOTAL             TO CKPT-GRAND-TOTAL
+           MOVE TRANS-COUNT             TO CKPT-TRANS-COUNT
+           MOVE TRANS-REJEITADAS        TO CKPT-TRANS-REJEITADAS
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+        GRAVAR-AUDITORIA.
+           MOVE SPACES TO AUDIT-LOG-REC
+           IF AUD-STATUS = "POSTADA  "
+               STRING "DATA=" DATA-DO-SISTEMA
+                   " HORA=" HORA-DO-SISTEMA
+                   " CHAVE=" TRANS-KEY-IN
+                   " NUM1=" TRANS-NUM1-IN
+                   " NUM2=" TRANS-NUM2-IN
+                   " NUM3=" Num3
+                   " STATUS=" AUD-STATUS
+                   DELIMITED BY SIZE INTO AUDIT-LOG-REC
+               END-STRING
+           ELSE
+               STRING "DATA=" DATA-DO-SISTEMA
+                   " HORA=" HORA-DO-SISTEMA
+                   " CHAVE=" TRANS-KEY-IN
+                   " NUM1=" TRANS-NUM1-IN
+                   " NUM2=" TRANS-NUM2-IN
+                   " NUM3=N/A"
+                   " STATUS=" AUD-STATUS
+                   DELIMITED BY SIZE INTO AUDIT-LOG-REC
+           END-IF
+           WRITE AUDIT-LOG-REC.
+
+        GRAVAR-ERRO.
+           MOVE SPACES TO ERROR-REPORT-REC
+           STRING "CAMPO=" ERRO-CAMPO
+               " CHAVE/VALOR=" ERRO-VALOR
+               " MOTIVO=NAO NUMERICO OU FORA DA FAIXA"
+               DELIMITED BY SIZE INTO ERROR-REPORT-REC
+           END-STRING
+           WRITE ERROR-REPORT-REC.
+
+        ABRIR-ERRO-REPORT.
+           OPEN EXTEND ERROR-REPORT
+           IF ERR-FILE-STATUS = "35"
+               OPEN OUTPUT ERROR-REPORT
+               CLOSE ERROR-REPORT
+               OPEN EXTEND ERROR-REPORT
+           END-IF.
+
+        ABRIR-AUDITORIA.
+           OPEN EXTEND AUDIT-LOG
+           IF AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+
+        ABRIR-RESULTADOS.
+           IF MODO-RESTART
+               OPEN EXTEND RESULTS-OUT
+               IF RES-FILE-STATUS = "35"
+                   OPEN OUTPUT RESULTS-OUT
+                   CLOSE RESULTS-OUT
+                   OPEN EXTEND RESULTS-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT RESULTS-OUT
+           END-IF.
+
+        ABRIR-EXTRATO-GL.
+           IF MODO-RESTART
+               OPEN EXTEND GL-EXTRACT
+               IF GL-FILE-STATUS = "35"
+                   OPEN OUTPUT GL-EXTRACT
+                   CLOSE GL-EXTRACT
+                   OPEN EXTEND GL-EXTRACT
+               END-IF
+           ELSE
+               OPEN OUTPUT GL-EXTRACT
+           END-IF.

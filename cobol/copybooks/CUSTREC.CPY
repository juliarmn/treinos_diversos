@@ -0,0 +1,14 @@
+      ******************************************************
+      * CUSTREC.CPY
+      * LAYOUT PADRAO DO CADASTRO DE CLIENTES (CUSTOMER-RECORD)
+      * USADO POR TESTE E POR QUALQUER PROGRAMA QUE PRECISE
+      * LER OU GRAVAR UM CLIENTE.
+      * 08/08/2026 RM  CRIACAO DO COPYBOOK.
+      ******************************************************
+       01  CUSTOMER-RECORD.
+           05  CUSTOMER-ID                 PIC 9(06).
+           05  CUSTOMER-NAME                PIC X(30).
+           05  ADDRESS-LINE                 PIC X(40).
+           05  STATUS-CODE                  PIC X(01).
+               88  CUSTOMER-ATIVO           VALUE "A".
+               88  CUSTOMER-INATIVO         VALUE "I".

@@ -1,18 +1,153 @@
-        IDENTIFICATION DIVISION. 
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. TESTE.
         AUTHOR. JÚLIA RODRIGUES.
         DATE-WRITTEN. . 10/03/2023.
-        ENVIRONMENT DIVISION. 
-        DATA DIVISION. 
-        FILE SECTION. 
-        WORKING-STORAGE SECTION. 
-        77 NOME PIC X(30).
-      * 77 -> itens independentes
+      * HISTORICO DE ALTERACOES:
+      * 10/03/2023 JR  PROGRAMA ORIGINAL (ACCEPT/DISPLAY UNICO).
+      * 08/08/2026 RM  CONVERTIDO PARA JOB BATCH DE CADASTRO DE
+      * 08/08/2026 RM  CLIENTES, LENDO CUSTOMER-IN E GRAVANDO
+      * 08/08/2026 RM  CUSTOMER-OUT PARA CADA CLIENTE DO DIA.
+      * 08/08/2026 RM  NOME TROCADO PELO LAYOUT PADRAO DE CLIENTE
+      * 08/08/2026 RM  (COPY CUSTREC) PARA CARREGAR ID, ENDERECO
+      * 08/08/2026 RM  E SITUACAO JUNTO COM O NOME.
+      * 08/08/2026 RM  REMODELADO PARA MANUTENCAO DE CADASTRO:
+      * 08/08/2026 RM  CUSTOMER-IN PASSA A TRAZER UM CODIGO DE
+      * 08/08/2026 RM  FUNCAO (A=INCLUIR, C=ALTERAR, I=CONSULTAR)
+      * 08/08/2026 RM  POR TRANSACAO, APLICADA CONTRA O ARQUIVO
+      * 08/08/2026 RM  MESTRE INDEXADO CUSTMSTR (CHAVE CUSTOMER-ID).
+      * 08/08/2026 RM  O LOOP BATCH DE CUSTOMER-IN JA EXISTENTE
+      * 08/08/2026 RM  CONTINUA VALENDO; O "MENU" DO OPERADOR VIROU
+      * 08/08/2026 RM  O CODIGO DE FUNCAO DE CADA TRANSACAO, JA QUE
+      * 08/08/2026 RM  O PROGRAMA RODA SEM INTERACAO, COMO JOB.
+      * 08/08/2026 RM  CUSTOMER-OUT PASSA A SER O RELATORIO DE
+      * 08/08/2026 RM  RESULTADO (INCLUIDO/ALTERADO/CONSULTADO/
+      * 08/08/2026 RM  REJEITADO) DE CADA TRANSACAO PROCESSADA.
+      * 08/08/2026 RM  CORRECOES DE REVISAO: GOBACK NO LUGAR DE
+      * 08/08/2026 RM  STOP RUN (O PROGRAMA PASSOU A SER CHAMADO
+      * 08/08/2026 RM  PELO DRIVER); CUSTOMER-OUT-REC AUMENTADO
+      * 08/08/2026 RM  PARA NAO TRUNCAR A MENSAGEM DE SAIDA; E
+      * 08/08/2026 RM  CUSTOMER-NAME LIMPO ANTES DE GRAVAR-SAIDA
+      * 08/08/2026 RM  QUANDO O CLIENTE NAO E ENCONTRADO.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CUSTOMER-IN  ASSIGN TO "CUSTIN"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CUSTOMER-OUT ASSIGN TO "CUSTOUT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMSTR"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CUSTOMER-ID
+                FILE STATUS IS MSTR-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  CUSTOMER-IN.
+        01  CUSTOMER-IN-REC.
+            05  FUNCAO-TRANSACAO      PIC X(01).
+            05  TRANS-CUSTOMER-ID     PIC 9(06).
+            05  TRANS-CUSTOMER-NAME   PIC X(30).
+            05  TRANS-ADDRESS-LINE    PIC X(40).
+            05  TRANS-STATUS-CODE     PIC X(01).
+        FD  CUSTOMER-OUT.
+        01  CUSTOMER-OUT-REC PIC X(100).
+        FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+        WORKING-STORAGE SECTION.
       * PIC Z suprime os zeros a esquerda.
+        77 FIM-DE-ARQUIVO      PIC X(01) VALUE "N".
+            88 FIM-ARQUIVO-CUSTOMER-IN VALUE "S".
+        01 MSTR-STATUS         PIC X(02).
+        01 MENSAGEM-SAIDA      PIC X(40).
         PROCEDURE DIVISION.
         MAIN-PROCEDURE.
-           DISPLAY "Digite o seu nome"
-           ACCEPT NOME.
-           DISPLAY "Seu nome é " NOME.
-           STOP RUN.
-        END PROGRAM TESTE.
\ No newline at end of file
+           OPEN INPUT CUSTOMER-IN
+           OPEN OUTPUT CUSTOMER-OUT
+           PERFORM ABRIR-ARQUIVO-MESTRE
+           PERFORM LER-CUSTOMER-IN
+           PERFORM PROCESSAR-CLIENTES
+               UNTIL FIM-ARQUIVO-CUSTOMER-IN
+           CLOSE CUSTOMER-IN
+           CLOSE CUSTOMER-OUT
+           CLOSE CUSTOMER-MASTER
+           GOBACK.
+
+        ABRIR-ARQUIVO-MESTRE.
+           OPEN I-O CUSTOMER-MASTER
+           IF MSTR-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+
+        PROCESSAR-CLIENTES.
+           EVALUATE FUNCAO-TRANSACAO
+               WHEN "A" PERFORM INCLUIR-CLIENTE
+               WHEN "C" PERFORM ALTERAR-CLIENTE
+               WHEN "I" PERFORM CONSULTAR-CLIENTE
+               WHEN OTHER PERFORM REJEITAR-FUNCAO-INVALIDA
+           END-EVALUATE
+           PERFORM LER-CUSTOMER-IN.
+
+        INCLUIR-CLIENTE.
+           MOVE TRANS-CUSTOMER-ID   TO CUSTOMER-ID
+           MOVE TRANS-CUSTOMER-NAME TO CUSTOMER-NAME
+           MOVE TRANS-ADDRESS-LINE  TO ADDRESS-LINE
+           MOVE TRANS-STATUS-CODE   TO STATUS-CODE
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE "CLIENTE JA EXISTE" TO MENSAGEM-SAIDA
+               NOT INVALID KEY
+                   MOVE "CLIENTE INCLUIDO" TO MENSAGEM-SAIDA
+           END-WRITE
+           PERFORM GRAVAR-SAIDA.
+
+        ALTERAR-CLIENTE.
+           MOVE TRANS-CUSTOMER-ID TO CUSTOMER-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE TRANS-CUSTOMER-NAME TO CUSTOMER-NAME
+                   MOVE "CLIENTE NAO ENCONTRADO" TO MENSAGEM-SAIDA
+               NOT INVALID KEY
+                   MOVE TRANS-CUSTOMER-NAME TO CUSTOMER-NAME
+                   MOVE TRANS-ADDRESS-LINE  TO ADDRESS-LINE
+                   MOVE TRANS-STATUS-CODE   TO STATUS-CODE
+                   REWRITE CUSTOMER-RECORD
+                   MOVE "CLIENTE ALTERADO" TO MENSAGEM-SAIDA
+           END-READ
+           PERFORM GRAVAR-SAIDA.
+
+        CONSULTAR-CLIENTE.
+           MOVE TRANS-CUSTOMER-ID TO CUSTOMER-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE TRANS-CUSTOMER-NAME TO CUSTOMER-NAME
+                   MOVE "CLIENTE NAO ENCONTRADO" TO MENSAGEM-SAIDA
+               NOT INVALID KEY
+                   MOVE "CLIENTE ENCONTRADO" TO MENSAGEM-SAIDA
+           END-READ
+           PERFORM GRAVAR-SAIDA.
+
+        REJEITAR-FUNCAO-INVALIDA.
+           MOVE TRANS-CUSTOMER-ID   TO CUSTOMER-ID
+           MOVE TRANS-CUSTOMER-NAME TO CUSTOMER-NAME
+           MOVE "FUNCAO DE TRANSACAO INVALIDA" TO MENSAGEM-SAIDA
+           PERFORM GRAVAR-SAIDA.
+
+        GRAVAR-SAIDA.
+           MOVE SPACES TO CUSTOMER-OUT-REC
+           STRING "ID=" CUSTOMER-ID
+               " FUNCAO=" FUNCAO-TRANSACAO
+               " NOME=" CUSTOMER-NAME
+               " " MENSAGEM-SAIDA
+               DELIMITED BY SIZE INTO CUSTOMER-OUT-REC
+           END-STRING
+           WRITE CUSTOMER-OUT-REC
+           DISPLAY CUSTOMER-OUT-REC.
+
+        LER-CUSTOMER-IN.
+           READ CUSTOMER-IN
+               AT END SET FIM-ARQUIVO-CUSTOMER-IN TO TRUE
+           END-READ.
+
+        END PROGRAM TESTE.
